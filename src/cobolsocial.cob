@@ -1,84 +1,1681 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL-SOCIAL.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQUIVO-PESSOAS ASSIGN TO "pessoas.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD ARQUIVO-PESSOAS.
-       01 REGISTRO-PESSOA.
-           05 NOME         PIC A(30).
-           05 DATA-CONHECEU PIC X(10).
-           05 OBSERVACAO   PIC A(50).
-
-       WORKING-STORAGE SECTION.
-       01 OPCAO           PIC 9 VALUE 0.
-       01 NOME-INPUT      PIC A(30).
-       01 DATA-INPUT      PIC X(10).
-       01 OBSERVACAO-INPUT PIC A(50).
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "=== COBOL SOCIAL ==="
-           DISPLAY "1 - Adicionar pessoa"
-           DISPLAY "2 - Ver pessoas"
-           DISPLAY "3 - Sair"
-           DISPLAY "Escolha uma opção: "
-           ACCEPT OPCAO
-
-           EVALUATE OPCAO
-               WHEN 1
-                   PERFORM ADICIONAR-PESSOA
-                   PERFORM INICIO
-               WHEN 2
-                   PERFORM MOSTRAR-PESSOAS
-                   PERFORM INICIO
-               WHEN 3
-                   DISPLAY "Saindo..."
-                   STOP RUN
-               WHEN OTHER
-                   DISPLAY "Opção inválida!"
-                   PERFORM INICIO
-           END-EVALUATE.
-
-       ADICIONAR-PESSOA.
-           DISPLAY "Nome: "
-           ACCEPT NOME-INPUT
-
-           DISPLAY "Data que conheceu (DD/MM/AAAA): "
-           ACCEPT DATA-INPUT
-
-           DISPLAY "Observação pessoal: "
-           ACCEPT OBSERVACAO-INPUT
-
-           MOVE NOME-INPUT TO NOME
-           MOVE DATA-INPUT TO DATA-CONHECEU
-           MOVE OBSERVACAO-INPUT TO OBSERVACAO
-
-           OPEN EXTEND ARQUIVO-PESSOAS
-           WRITE REGISTRO-PESSOA
-           CLOSE ARQUIVO-PESSOAS
-
-           DISPLAY "Pessoa registrada com sucesso!".
-
-       MOSTRAR-PESSOAS.
-           OPEN INPUT ARQUIVO-PESSOAS
-           PERFORM LER-REGISTROS
-           CLOSE ARQUIVO-PESSOAS.
-
-       LER-REGISTROS.
-           READ ARQUIVO-PESSOAS
-               AT END
-                   DISPLAY "Fim da lista."
-               NOT AT END
-                   DISPLAY "Nome: " NOME
-                   DISPLAY "Conheceu em: " DATA-CONHECEU
-                   DISPLAY " Observação: " OBSERVACAO
-                   DISPLAY "-----------------------------"
-                   PERFORM LER-REGISTROS
-           END-READ.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBOL-SOCIAL.
+000030 AUTHOR. CARLOS EDUARDO SANTOS.
+000040 INSTALLATION. COBOL SOCIAL.
+000050 DATE-WRITTEN. 12/03/2024.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* DATA       AUTOR  DESCRICAO
+000110* 12/03/2024 CES    Versao inicial: cadastro e listagem de pessoas.
+000120* 08/08/2026 CES    ARQUIVO-PESSOAS passa a ser indexado por
+000130*                   PESSOA-ID; inclui opcoes de editar e excluir.
+000140* 08/08/2026 CES    Inclui busca por nome parcial e por intervalo
+000150*                   de DATA-CONHECEU.
+000160* 08/08/2026 CES    Inclui validacao de data de calendario para
+000170*                   DATA-CONHECEU (bissexto, dia/mes invalidos).
+000180* 08/08/2026 CES    Inclui campo CATEGORIA e relatorio por
+000190*                   categoria.
+000200* 08/08/2026 CES    Inclui relatorio de aniversario de encontro
+000210*                   (mesmo dia/mes de anos anteriores).
+000220* 08/08/2026 CES    Inclui exportacao de ARQUIVO-PESSOAS para CSV.
+000230* 08/08/2026 CES    Inclui carga em lote a partir de arquivo de
+000240*                   transacoes.
+000250* 08/08/2026 CES    Carga em lote passa a gravar checkpoint do
+000260*                   ultimo numero de transacao aplicado.
+000270* 08/08/2026 CES    Inclui alerta de duplicidade ao incluir e
+000280*                   relatorio de possiveis duplicados.
+000290* 08/08/2026 CES    Inclui log de auditoria para edicao/exclusao
+000300*                   e carga em lote.
+000305* 08/08/2026 CES    Checkpoint da carga em lote passa a avancar
+000306*                   tambem em transacoes rejeitadas; CATEGORIA
+000307*                   passa a ser normalizada em maiusculas; aviso
+000308*                   no relatorio de duplicados quando o limite de
+000309*                   500 registros em memoria e atingido.
+000311* 08/08/2026 CES    CATEGORIA passa a ser validada contra a lista
+000312*                   fixa na entrada (interativa e carga em lote);
+000313*                   duplicidade passa a considerar nomes
+000314*                   parecidos, nao so identicos; aspas em campos
+000315*                   sao escapadas na exportacao CSV; inclusao
+000316*                   interativa passa a ser auditada; nova opcao
+000317*                   de relatorio impresso paginado (pessoas.lst).
+000319*================================================================
+000320
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT ARQUIVO-PESSOAS ASSIGN TO "pessoas.txt"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS DYNAMIC
+000390         RECORD KEY IS PESSOA-ID
+000400         FILE STATUS IS STATUS-PESSOAS.
+000410
+000420     SELECT ARQUIVO-CSV ASSIGN TO "pessoas.csv"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS STATUS-CSV.
+000450
+000460     SELECT ARQUIVO-TRANSACOES ASSIGN TO "transacoes.txt"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS STATUS-TRANSACOES.
+000490
+000500     SELECT ARQUIVO-CHECKPOINT ASSIGN TO "checkpoint.dat"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS STATUS-CHECKPOINT.
+000530
+000540     SELECT ARQUIVO-AUDITORIA ASSIGN TO "auditoria.txt"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS STATUS-AUDITORIA.
+000565
+000567     SELECT ARQUIVO-RELATORIO ASSIGN TO "pessoas.lst"
+000568         ORGANIZATION IS LINE SEQUENTIAL
+000569         FILE STATUS IS STATUS-RELATORIO.
+000570
+000580 DATA DIVISION.
+000590
+000600 FILE SECTION.
+000610*----------------------------------------------------------------
+000620* CADASTRO DE PESSOAS - ARQUIVO INDEXADO POR PESSOA-ID
+000630*----------------------------------------------------------------
+000640 FD  ARQUIVO-PESSOAS.
+000650 01  REGISTRO-PESSOA.
+000660     05  PESSOA-ID           PIC 9(06).
+000670     05  NOME                PIC A(30).
+000680     05  DATA-CONHECEU       PIC X(10).
+000690     05  CATEGORIA           PIC X(10).
+000700     05  OBSERVACAO          PIC A(50).
+000710
+000720*----------------------------------------------------------------
+000730* EXPORTACAO EM FORMATO CSV
+000740*----------------------------------------------------------------
+000750 FD  ARQUIVO-CSV.
+000760 01  REGISTRO-CSV                PIC X(150).
+000770
+000780*----------------------------------------------------------------
+000790* TRANSACOES PENDENTES PARA CARGA EM LOTE
+000800*----------------------------------------------------------------
+000810 FD  ARQUIVO-TRANSACOES.
+000820 01  REGISTRO-TRANSACAO.
+000830     05  TRANS-NUMERO        PIC 9(06).
+000840     05  TRANS-NOME          PIC A(30).
+000850     05  TRANS-DATA          PIC X(10).
+000860     05  TRANS-CATEGORIA     PIC X(10).
+000870     05  TRANS-OBSERVACAO    PIC A(50).
+000880
+000890*----------------------------------------------------------------
+000900* MARCA DE CHECKPOINT DA CARGA EM LOTE (ULTIMA TRANSACAO APLICADA)
+000910*----------------------------------------------------------------
+000920 FD  ARQUIVO-CHECKPOINT.
+000930 01  REGISTRO-CHECKPOINT.
+000940     05  CKPT-ULTIMO-NUMERO  PIC 9(06).
+000950
+000960*----------------------------------------------------------------
+000970* TRILHA DE AUDITORIA DE EDICOES, EXCLUSOES E CARGAS
+000980*----------------------------------------------------------------
+000990 FD  ARQUIVO-AUDITORIA.
+001000 01  REGISTRO-AUDITORIA.
+001010     05  AUD-DATA-HORA           PIC X(16).
+001020     05  AUD-ACAO                PIC X(10).
+001030     05  AUD-ID                  PIC 9(06).
+001040     05  AUD-NOME-ANTIGO         PIC A(30).
+001050     05  AUD-DATA-ANTIGA         PIC X(10).
+001060     05  AUD-CATEGORIA-ANTIGA    PIC X(10).
+001070     05  AUD-OBSERVACAO-ANTIGA   PIC A(50).
+001080     05  AUD-NOME-NOVO           PIC A(30).
+001090     05  AUD-DATA-NOVA           PIC X(10).
+001100     05  AUD-CATEGORIA-NOVA      PIC X(10).
+001110     05  AUD-OBSERVACAO-NOVA     PIC A(50).
+001112
+001113*----------------------------------------------------------------
+001114* RELATORIO PAGINADO DE PESSOAS, PRONTO PARA IMPRESSAO
+001115*----------------------------------------------------------------
+001116 FD  ARQUIVO-RELATORIO.
+001117 01  REGISTRO-RELATORIO          PIC X(80).
+001120
+001130 WORKING-STORAGE SECTION.
+001140 01  OPCAO                       PIC 99 VALUE 0.
+001150 01  INDICADOR-FIM-PROGRAMA      PIC X(01) VALUE "N".
+001160     88  FIM-DO-PROGRAMA                   VALUE "S".
+001170
+001180 01  STATUS-PESSOAS              PIC X(02) VALUE SPACES.
+001190 01  STATUS-CSV                  PIC X(02) VALUE SPACES.
+001200 01  STATUS-TRANSACOES           PIC X(02) VALUE SPACES.
+001210 01  STATUS-CHECKPOINT           PIC X(02) VALUE SPACES.
+001220 01  STATUS-AUDITORIA            PIC X(02) VALUE SPACES.
+001222 01  STATUS-RELATORIO            PIC X(02) VALUE SPACES.
+001230
+001240 01  INDICADOR-FIM-TRANSACOES    PIC X(01) VALUE "N".
+001250     88  FIM-TRANSACOES                    VALUE "S".
+001260
+001270 01  INDICADOR-FIM-PESSOAS       PIC X(01) VALUE "N".
+001280     88  FIM-PESSOAS                       VALUE "S".
+001290
+001300 01  PROXIMO-ID                  PIC 9(06) VALUE ZERO.
+001310 01  ID-INFORMADO                PIC 9(06) VALUE ZERO.
+001320 01  RESPOSTA                    PIC X(01).
+001330     88  RESPOSTA-SIM                      VALUE "S" "s".
+001340     88  RESPOSTA-NAO                      VALUE "N" "n".
+001350
+001360 01  NOME-INPUT                  PIC A(30).
+001370 01  DATA-INPUT                  PIC X(10).
+001380 01  CATEGORIA-INPUT             PIC X(10).
+001390 01  OBSERVACAO-INPUT            PIC A(50).
+001400
+001410*----------------------------------------------------------------
+001420* CONVERSAO GENERICA PARA MAIUSCULAS (NOME, CATEGORIA, ETC.)
+001430*----------------------------------------------------------------
+001440 01  CAMPO-PARA-CONVERTER         PIC A(30).
+001450 01  CAMPO-CONVERTIDO             PIC A(30).
+001460
+001470*----------------------------------------------------------------
+001480* CONVERSAO DE DATA PARA FORMATO NUMERICO AAAAMMDD
+001490*----------------------------------------------------------------
+001500 01  DATA-A-CONVERTER            PIC X(10).
+001510 01  DATA-CONVERTIDA-NUM         PIC 9(08).
+001520 01  DATA-CONVERTIDA-TEMP        PIC X(08).
+001530
+001540*----------------------------------------------------------------
+001550* BUSCA POR NOME PARCIAL
+001560*----------------------------------------------------------------
+001570 01  NOME-BUSCA-PARCIAL          PIC A(30).
+001580 01  NOME-BUSCA-PARCIAL-MAIUSC   PIC A(30).
+001590 01  NOME-REGISTRO-MAIUSC        PIC A(30).
+001600 01  CAMPO-PARA-TRIMAR           PIC X(50).
+001610 01  TAMANHO-TRIMADO             PIC 9(03) COMP.
+001620 01  INDICE-TRIM                 PIC 9(03) COMP.
+001630 01  TAMANHO-BUSCA               PIC 9(03) COMP.
+001640 01  OCORRENCIAS-NOME            PIC 9(03) COMP.
+001650 01  QTD-ENCONTRADOS             PIC 9(05) VALUE ZERO.
+001660
+001670*----------------------------------------------------------------
+001680* BUSCA POR INTERVALO DE DATAS
+001690*----------------------------------------------------------------
+001700 01  DATA-INICIAL-BUSCA          PIC X(10).
+001710 01  DATA-FINAL-BUSCA            PIC X(10).
+001720 01  DATA-INICIAL-NUM            PIC 9(08).
+001730 01  DATA-FINAL-NUM              PIC 9(08).
+001740
+001750*----------------------------------------------------------------
+001760* VALIDACAO DE DATA DE CALENDARIO (DD/MM/AAAA)
+001770*----------------------------------------------------------------
+001780 01  DIA-DIGITADO-X              PIC X(02).
+001790 01  SEPARADOR-1                 PIC X(01).
+001800 01  MES-DIGITADO-X              PIC X(02).
+001810 01  SEPARADOR-2                 PIC X(01).
+001820 01  ANO-DIGITADO-X              PIC X(04).
+001830 01  DIA-NUM                     PIC 9(02).
+001840 01  MES-NUM                     PIC 9(02).
+001850 01  ANO-NUM                     PIC 9(04).
+001860 01  RESTO-4                     PIC 9(04).
+001870 01  RESTO-100                   PIC 9(04).
+001880 01  RESTO-400                   PIC 9(04).
+001890 01  QUOCIENTE-DIVISAO           PIC 9(04).
+001900 01  DIAS-NO-MES                 PIC 9(02).
+001910 01  INDICADOR-DATA-VALIDA       PIC X(01) VALUE "N".
+001920     88  DATA-VALIDA                       VALUE "S".
+001930 01  INDICADOR-ANO-BISSEXTO      PIC X(01) VALUE "N".
+001940     88  ANO-BISSEXTO                      VALUE "S".
+001950 01  DIAS-POR-MES-LITERAL        PIC X(24)
+001960         VALUE "312831303130313130313031".
+001970 01  TABELA-DIAS-MES REDEFINES DIAS-POR-MES-LITERAL.
+001980     05  DIAS-MES-TAB            PIC 99 OCCURS 12 TIMES.
+001990
+002000*----------------------------------------------------------------
+002010* RELATORIO POR CATEGORIA / VALIDACAO DE CATEGORIA NA ENTRADA
+002020*----------------------------------------------------------------
+002030 01  TABELA-CATEGORIAS.
+002040     05  CATEGORIA-ENTRADA OCCURS 5 TIMES.
+002050         10  CATEGORIA-TAB       PIC X(10).
+002060         10  CONTADOR-CATEGORIA  PIC 9(05) COMP.
+002070 01  INDICE-CATEGORIA            PIC 9(02) COMP.
+002080 01  INDICADOR-CATEGORIA-ACHADA  PIC X(01) VALUE "N".
+002090     88  CATEGORIA-ACHADA                  VALUE "S".
+002095 01  INDICADOR-CATEGORIA-INPUT-VALIDA
+002096                                 PIC X(01) VALUE "N".
+002097     88  CATEGORIA-INPUT-VALIDA        VALUE "S".
+002100
+002110*----------------------------------------------------------------
+002120* RELATORIO DE ANIVERSARIO DE ENCONTRO
+002130*----------------------------------------------------------------
+002140 01  DATA-DE-HOJE                PIC 9(08).
+002150 01  DATA-DE-HOJE-GRUPO REDEFINES DATA-DE-HOJE.
+002160     05  ANO-HOJE                PIC 9(04).
+002170     05  MES-HOJE                PIC 9(02).
+002180     05  DIA-HOJE                PIC 9(02).
+002190 01  DIA-REGISTRO                PIC 9(02).
+002200 01  MES-REGISTRO                PIC 9(02).
+002210 01  ANO-REGISTRO                PIC 9(04).
+002220 01  ANOS-DECORRIDOS             PIC 9(04).
+002230
+002240*----------------------------------------------------------------
+002250* EXPORTACAO CSV
+002260*----------------------------------------------------------------
+002270 01  PONTEIRO-CSV                PIC 9(04) COMP.
+002272 01  CAMPO-PARA-ESCAPAR          PIC X(50).
+002274 01  TAMANHO-PARA-ESCAPAR        PIC 9(03) COMP.
+002276 01  CAMPO-ESCAPADO              PIC X(100).
+002278 01  TAMANHO-ESCAPADO            PIC 9(03) COMP.
+002279 01  INDICE-ESCAPE               PIC 9(03) COMP.
+002280
+002290*----------------------------------------------------------------
+002300* CARGA EM LOTE
+002310*----------------------------------------------------------------
+002320 01  CONTADOR-CARREGADOS         PIC 9(05) VALUE ZERO.
+002330 01  CONTADOR-REJEITADOS         PIC 9(05) VALUE ZERO.
+002340 01  NUMERO-ULTIMO-PROCESSADO    PIC 9(06) VALUE ZERO.
+002350
+002360*----------------------------------------------------------------
+002370* VERIFICACAO DE DUPLICIDADE NA INCLUSAO
+002380*----------------------------------------------------------------
+002390 01  NOME-MAIUSC-NOVO            PIC A(30).
+002400 01  INDICADOR-DUPLICADO         PIC X(01) VALUE "N".
+002410     88  DUPLICADO-ACHADO                  VALUE "S".
+002420 01  ID-DUPLICADO-ENCONTRADO     PIC 9(06).
+002422 01  TAMANHO-NOME-EXISTENTE      PIC 9(03) COMP.
+002424 01  TAMANHO-NOME-NOVO           PIC 9(03) COMP.
+002426 01  OCORRENCIAS-NOME-PARECIDO   PIC 9(03) COMP.
+002430
+002440*----------------------------------------------------------------
+002450* RELATORIO DE POSSIVEIS DUPLICADOS
+002460*----------------------------------------------------------------
+002470 01  TABELA-PESSOAS.
+002480     05  PESSOA-TAB OCCURS 500 TIMES.
+002490         10  ID-TAB              PIC 9(06).
+002500         10  NOME-MAIUSC-TAB     PIC A(30).
+002510 01  QTD-PESSOAS-TAB             PIC 9(05) COMP VALUE ZERO.
+002520 01  DUPLICADOS-ACHADOS          PIC 9(05) VALUE ZERO.
+002530 01  INDICE-P                    PIC 9(05) COMP.
+002540 01  INDICE-P2                   PIC 9(05) COMP.
+002550 01  INDICE-INICIAL              PIC 9(05) COMP.
+002560
+002570*----------------------------------------------------------------
+002580* VALORES ANTIGOS PARA AUDITORIA
+002590*----------------------------------------------------------------
+002600 01  NOME-ANTIGO                 PIC A(30).
+002610 01  DATA-ANTIGA                 PIC X(10).
+002620 01  CATEGORIA-ANTIGA            PIC X(10).
+002630 01  OBSERVACAO-ANTIGA           PIC A(50).
+002640 01  ID-AUDITORIA                PIC 9(06).
+002650 01  ACAO-AUDITORIA              PIC X(10).
+002660 01  DATA-ATUAL-AUDITORIA        PIC 9(08).
+002670 01  HORA-ATUAL-AUDITORIA        PIC 9(08).
+002680 01  DATA-HORA-AUDITORIA         PIC X(16).
+002690
+002691*----------------------------------------------------------------
+002692* RELATORIO PAGINADO DE PESSOAS (SAIDA PARA PESSOAS.LST)
+002693*----------------------------------------------------------------
+002694 01  LINHAS-POR-PAGINA           PIC 9(02) COMP VALUE 20.
+002695 01  CONTADOR-LINHAS-PAGINA      PIC 9(02) COMP VALUE ZERO.
+002696 01  NUMERO-PAGINA               PIC 9(04) VALUE ZERO.
+002697 01  TOTAL-LISTADO-RELATORIO     PIC 9(05) VALUE ZERO.
+002698 01  DATA-EMISSAO-RELATORIO      PIC 9(08).
+002699 01  DATA-EMISSAO-GRUPO REDEFINES DATA-EMISSAO-RELATORIO.
+002701     05  ANO-EMISSAO-RELATORIO   PIC 9(04).
+002703     05  MES-EMISSAO-RELATORIO   PIC 9(02).
+002705     05  DIA-EMISSAO-RELATORIO   PIC 9(02).
+002707 01  DATA-EMISSAO-FORMATADA      PIC X(10).
+002709 01  LINHA-SEPARADORA-RELATORIO  PIC X(80) VALUE ALL "-".
+002711
+002799 PROCEDURE DIVISION.
+002810*================================================================
+002820* 0000-MAINLINE
+002830*================================================================
+002840 0000-MAINLINE.
+002850     PERFORM 1000-INICIALIZAR
+002860         THRU 1000-INICIALIZAR-EXIT
+002870     PERFORM 2000-EXIBIR-MENU
+002880         THRU 2000-EXIBIR-MENU-EXIT
+002890         UNTIL FIM-DO-PROGRAMA
+002900     DISPLAY "Saindo..."
+002910     STOP RUN.
+002920
+002930*================================================================
+002940* 1000-INICIALIZAR
+002950* Garante a existencia de ARQUIVO-PESSOAS, calcula o proximo
+002960* PESSOA-ID a partir do maior ID ja gravado e monta a tabela de
+002970* categorias validas usada na entrada de dados e no relatorio.
+002975*================================================================
+002980 1000-INICIALIZAR.
+002990     OPEN I-O ARQUIVO-PESSOAS
+003000     IF STATUS-PESSOAS = "35"
+003010         OPEN OUTPUT ARQUIVO-PESSOAS
+003020         CLOSE ARQUIVO-PESSOAS
+003030         OPEN I-O ARQUIVO-PESSOAS
+003040     END-IF
+003050
+003060     MOVE "N" TO INDICADOR-FIM-PESSOAS
+003070     MOVE ZEROS TO PESSOA-ID
+003080     MOVE ZERO TO PROXIMO-ID
+003090     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+003100         INVALID KEY
+003110             SET FIM-PESSOAS TO TRUE
+003120     END-START
+003130
+003140     PERFORM 1010-LOCALIZAR-MAIOR-ID
+003150         THRU 1010-LOCALIZAR-MAIOR-ID-EXIT
+003160         UNTIL FIM-PESSOAS
+003170
+003180     ADD 1 TO PROXIMO-ID
+003185     CLOSE ARQUIVO-PESSOAS
+003186
+003187     PERFORM 1020-INICIALIZAR-CATEGORIAS
+003188         THRU 1020-INICIALIZAR-CATEGORIAS-EXIT.
+003200 1000-INICIALIZAR-EXIT.
+003210     EXIT.
+003220
+003230 1010-LOCALIZAR-MAIOR-ID.
+003240     READ ARQUIVO-PESSOAS NEXT RECORD
+003250         AT END
+003260             SET FIM-PESSOAS TO TRUE
+003270         NOT AT END
+003280             MOVE PESSOA-ID TO PROXIMO-ID
+003290     END-READ.
+003300 1010-LOCALIZAR-MAIOR-ID-EXIT.
+003310     EXIT.
+003312
+003314 1020-INICIALIZAR-CATEGORIAS.
+003316     MOVE "AMIGO"   TO CATEGORIA-TAB(1)
+003318     MOVE "FAMILIA" TO CATEGORIA-TAB(2)
+003320     MOVE "COLEGA"  TO CATEGORIA-TAB(3)
+003322     MOVE "CLIENTE" TO CATEGORIA-TAB(4)
+003324     MOVE "OUTRO"   TO CATEGORIA-TAB(5).
+003326 1020-INICIALIZAR-CATEGORIAS-EXIT.
+003328     EXIT.
+003329
+003330*================================================================
+003340* 2000-EXIBIR-MENU
+003350*================================================================
+003360 2000-EXIBIR-MENU.
+003370     DISPLAY "=== COBOL SOCIAL ==="
+003380     DISPLAY "1 - Adicionar pessoa"
+003390     DISPLAY "2 - Ver pessoas"
+003400     DISPLAY "3 - Sair"
+003410     DISPLAY "4 - Editar pessoa"
+003420     DISPLAY "5 - Excluir pessoa"
+003430     DISPLAY "6 - Buscar por nome"
+003440     DISPLAY "7 - Buscar por intervalo de datas"
+003450     DISPLAY "8 - Relatorio por categoria"
+003460     DISPLAY "9 - Relatorio de aniversarios"
+003470     DISPLAY "10 - Exportar CSV"
+003480     DISPLAY "11 - Carga em lote"
+003490     DISPLAY "12 - Relatorio de duplicados"
+003495     DISPLAY "13 - Relatorio impresso (paginado)"
+003500     DISPLAY "Escolha uma opção: "
+003510     ACCEPT OPCAO
+003520
+003530     EVALUATE OPCAO
+003540         WHEN 1
+003550             PERFORM 3000-ADICIONAR-PESSOA
+003560                 THRU 3000-ADICIONAR-PESSOA-EXIT
+003570         WHEN 2
+003580             PERFORM 4000-MOSTRAR-PESSOAS
+003590                 THRU 4000-MOSTRAR-PESSOAS-EXIT
+003600         WHEN 3
+003610             SET FIM-DO-PROGRAMA TO TRUE
+003620         WHEN 4
+003630             PERFORM 5000-EDITAR-PESSOA
+003640                 THRU 5000-EDITAR-PESSOA-EXIT
+003650         WHEN 5
+003660             PERFORM 6000-EXCLUIR-PESSOA
+003670                 THRU 6000-EXCLUIR-PESSOA-EXIT
+003680         WHEN 6
+003690             PERFORM 7000-BUSCAR-POR-NOME
+003700                 THRU 7000-BUSCAR-POR-NOME-EXIT
+003710         WHEN 7
+003720             PERFORM 7100-BUSCAR-POR-DATA
+003730                 THRU 7100-BUSCAR-POR-DATA-EXIT
+003740         WHEN 8
+003750             PERFORM 9000-RELATORIO-CATEGORIAS
+003760                 THRU 9000-RELATORIO-CATEGORIAS-EXIT
+003770         WHEN 9
+003780             PERFORM 9100-RELATORIO-ANIVERSARIOS
+003790                 THRU 9100-RELATORIO-ANIVERSARIOS-EXIT
+003800         WHEN 10
+003810             PERFORM 9200-EXPORTAR-CSV
+003820                 THRU 9200-EXPORTAR-CSV-EXIT
+003830         WHEN 11
+003840             PERFORM 9300-CARGA-LOTE
+003850                 THRU 9300-CARGA-LOTE-EXIT
+003860         WHEN 12
+003870             PERFORM 9400-RELATORIO-DUPLICADOS
+003880                 THRU 9400-RELATORIO-DUPLICADOS-EXIT
+003882         WHEN 13
+003884             PERFORM 9700-RELATORIO-PAGINADO
+003886                 THRU 9700-RELATORIO-PAGINADO-EXIT
+003890         WHEN OTHER
+003900             DISPLAY "Opção inválida!"
+003910     END-EVALUATE.
+003920 2000-EXIBIR-MENU-EXIT.
+003930     EXIT.
+003940
+003950*================================================================
+003960* 3000-ADICIONAR-PESSOA
+003965* Grava a inclusão em auditoria.txt (ACAO-AUDITORIA "INCLUSAO"),
+003967* do mesmo jeito que a carga em lote audita cada "CARGA".
+003970*================================================================
+003980 3000-ADICIONAR-PESSOA.
+003990     DISPLAY "Nome: "
+004000     ACCEPT NOME-INPUT
+004010
+004020     MOVE "N" TO INDICADOR-DATA-VALIDA
+004030     PERFORM 3010-OBTER-DATA-VALIDA
+004040         THRU 3010-OBTER-DATA-VALIDA-EXIT
+004050         UNTIL DATA-VALIDA
+004060
+004070     MOVE "N" TO INDICADOR-CATEGORIA-INPUT-VALIDA
+004075     PERFORM 3020-OBTER-CATEGORIA-VALIDA
+004076         THRU 3020-OBTER-CATEGORIA-VALIDA-EXIT
+004077         UNTIL CATEGORIA-INPUT-VALIDA
+004090
+004100     DISPLAY "Observação pessoal: "
+004110     ACCEPT OBSERVACAO-INPUT
+004120
+004130     MOVE NOME-INPUT TO CAMPO-PARA-CONVERTER
+004140     PERFORM 9600-CONVERTER-MAIUSCULAS
+004150         THRU 9600-CONVERTER-MAIUSCULAS-EXIT
+004160     MOVE CAMPO-CONVERTIDO TO NOME-MAIUSC-NOVO
+004170
+004180     MOVE "N" TO INDICADOR-DUPLICADO
+004190     PERFORM 3200-VERIFICAR-DUPLICADO
+004200         THRU 3200-VERIFICAR-DUPLICADO-EXIT
+004210
+004220     IF DUPLICADO-ACHADO
+004230         DISPLAY "Já existe pessoa cadastrada com nome igual "
+004240             "(ID " ID-DUPLICADO-ENCONTRADO
+004250             "). Incluir mesmo assim (S/N)? "
+004260         ACCEPT RESPOSTA
+004270         IF NOT RESPOSTA-SIM
+004280             DISPLAY "Inclusão cancelada."
+004290             GO TO 3000-ADICIONAR-PESSOA-EXIT
+004300         END-IF
+004310     END-IF
+004320
+004330     OPEN I-O ARQUIVO-PESSOAS
+004340     MOVE PROXIMO-ID        TO PESSOA-ID
+004350     MOVE NOME-INPUT        TO NOME
+004360     MOVE DATA-INPUT        TO DATA-CONHECEU
+004370     MOVE CATEGORIA-INPUT   TO CATEGORIA
+004380     MOVE OBSERVACAO-INPUT  TO OBSERVACAO
+004390     WRITE REGISTRO-PESSOA
+004400         INVALID KEY
+004410             DISPLAY "Erro ao gravar pessoa."
+004420     END-WRITE
+004430     CLOSE ARQUIVO-PESSOAS
+004440
+004441     MOVE SPACES TO NOME-ANTIGO
+004442     MOVE SPACES TO DATA-ANTIGA
+004443     MOVE SPACES TO CATEGORIA-ANTIGA
+004444     MOVE SPACES TO OBSERVACAO-ANTIGA
+004445     MOVE PESSOA-ID TO ID-AUDITORIA
+004446     MOVE "INCLUSAO" TO ACAO-AUDITORIA
+004447     PERFORM 9500-GRAVAR-AUDITORIA
+004448         THRU 9500-GRAVAR-AUDITORIA-EXIT
+004449
+004450     ADD 1 TO PROXIMO-ID
+004460
+004470     DISPLAY "Pessoa registrada com sucesso!".
+004480 3000-ADICIONAR-PESSOA-EXIT.
+004490     EXIT.
+004500
+004510 3010-OBTER-DATA-VALIDA.
+004520     DISPLAY "Data que conheceu (DD/MM/AAAA): "
+004530     ACCEPT DATA-INPUT
+004540     PERFORM 8000-VALIDAR-DATA
+004550         THRU 8000-VALIDAR-DATA-EXIT
+004560     IF NOT DATA-VALIDA
+004570         DISPLAY "Data inválida. Informe uma data real "
+004580             "no formato DD/MM/AAAA."
+004590     END-IF.
+004600 3010-OBTER-DATA-VALIDA-EXIT.
+004610     EXIT.
+004612
+004613*================================================================
+004614* 3020-OBTER-CATEGORIA-VALIDA
+004615* Pede a categoria, normaliza em maiusculas e valida contra a
+004616* lista fixa em TABELA-CATEGORIAS, re-perguntando quando invalida.
+004617*================================================================
+004618 3020-OBTER-CATEGORIA-VALIDA.
+004619     DISPLAY "Categoria (AMIGO/FAMILIA/COLEGA/CLIENTE/OUTRO): "
+004620     ACCEPT CATEGORIA-INPUT
+004621     MOVE CATEGORIA-INPUT TO CAMPO-PARA-CONVERTER
+004622     PERFORM 9600-CONVERTER-MAIUSCULAS
+004623         THRU 9600-CONVERTER-MAIUSCULAS-EXIT
+004624     MOVE CAMPO-CONVERTIDO(1:10) TO CATEGORIA-INPUT
+004625
+004626     MOVE "N" TO INDICADOR-CATEGORIA-INPUT-VALIDA
+004627     PERFORM 3030-VALIDAR-CATEGORIA-INPUT
+004628         THRU 3030-VALIDAR-CATEGORIA-INPUT-EXIT
+004629     IF NOT CATEGORIA-INPUT-VALIDA
+004630         DISPLAY "Categoria inválida. Escolha uma das opções "
+004631             "listadas."
+004632     END-IF.
+004633 3020-OBTER-CATEGORIA-VALIDA-EXIT.
+004634     EXIT.
+004635
+004636*================================================================
+004637* 3030-VALIDAR-CATEGORIA-INPUT
+004638* Confere CATEGORIA-INPUT (ja em maiusculas) contra a lista fixa
+004639* de categorias, sem pedir dados — usada tambem pela carga em
+004640* lote, que ja tem o valor da transacao em maos.
+004641*================================================================
+004642 3030-VALIDAR-CATEGORIA-INPUT.
+004643     PERFORM 3031-COMPARAR-CATEGORIA-INPUT
+004644         THRU 3031-COMPARAR-CATEGORIA-INPUT-EXIT
+004645         VARYING INDICE-CATEGORIA FROM 1 BY 1
+004646         UNTIL INDICE-CATEGORIA > 5 OR CATEGORIA-INPUT-VALIDA.
+004647 3030-VALIDAR-CATEGORIA-INPUT-EXIT.
+004648     EXIT.
+004649
+004650 3031-COMPARAR-CATEGORIA-INPUT.
+004651     IF CATEGORIA-INPUT = CATEGORIA-TAB(INDICE-CATEGORIA)
+004652         SET CATEGORIA-INPUT-VALIDA TO TRUE
+004653     END-IF.
+004654 3031-COMPARAR-CATEGORIA-INPUT-EXIT.
+004655     EXIT.
+004656
+004657*================================================================
+004658* 3200-VERIFICAR-DUPLICADO
+004659* Varre ARQUIVO-PESSOAS procurando alguem com o mesmo nome
+004660* (comparado em maiusculas) do que esta sendo incluido, ou um
+004661* nome parecido (um nome contido dentro do outro, cobrindo casos
+004662* como nome do meio a mais ou a menos). Nao cobre erros de
+004663* digitacao nem diferencas de pontuacao.
+004670*================================================================
+004680 3200-VERIFICAR-DUPLICADO.
+004690     OPEN INPUT ARQUIVO-PESSOAS
+004700     MOVE "N" TO INDICADOR-FIM-PESSOAS
+004710     MOVE ZEROS TO PESSOA-ID
+004720     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+004730         INVALID KEY
+004740             SET FIM-PESSOAS TO TRUE
+004750     END-START
+004760
+004770     PERFORM 3210-COMPARAR-NOME-DUPLICADO
+004780         THRU 3210-COMPARAR-NOME-DUPLICADO-EXIT
+004790         UNTIL FIM-PESSOAS OR DUPLICADO-ACHADO
+004800
+004810     CLOSE ARQUIVO-PESSOAS.
+004820 3200-VERIFICAR-DUPLICADO-EXIT.
+004830     EXIT.
+004840
+004850 3210-COMPARAR-NOME-DUPLICADO.
+004860     READ ARQUIVO-PESSOAS NEXT RECORD
+004870         AT END
+004880             SET FIM-PESSOAS TO TRUE
+004890         NOT AT END
+004900             MOVE NOME TO CAMPO-PARA-CONVERTER
+004910             PERFORM 9600-CONVERTER-MAIUSCULAS
+004920                 THRU 9600-CONVERTER-MAIUSCULAS-EXIT
+004930             IF CAMPO-CONVERTIDO = NOME-MAIUSC-NOVO
+004940                 SET DUPLICADO-ACHADO TO TRUE
+004950                 MOVE PESSOA-ID TO ID-DUPLICADO-ENCONTRADO
+004960             ELSE
+004962                 PERFORM 3220-VERIFICAR-NOME-PARECIDO
+004964                     THRU 3220-VERIFICAR-NOME-PARECIDO-EXIT
+004966             END-IF
+004970     END-READ.
+004980 3210-COMPARAR-NOME-DUPLICADO-EXIT.
+004990     EXIT.
+005000
+005001*================================================================
+005002* 3220-VERIFICAR-NOME-PARECIDO
+005003* Considera duplicado tambem quando um dos nomes (ja em
+005004* maiusculas, sem espacos a direita) esta inteiramente contido
+005005* no outro, como em "JOSE SILVA" incluido quando ja existe
+005006* "JOSE SILVA SANTOS".
+005007*================================================================
+005008 3220-VERIFICAR-NOME-PARECIDO.
+005010     MOVE CAMPO-CONVERTIDO TO CAMPO-PARA-TRIMAR
+005012     PERFORM 9220-TRIM-CAMPO
+005014         THRU 9220-TRIM-CAMPO-EXIT
+005016     MOVE TAMANHO-TRIMADO TO TAMANHO-NOME-EXISTENTE
+005018
+005020     MOVE NOME-MAIUSC-NOVO TO CAMPO-PARA-TRIMAR
+005022     PERFORM 9220-TRIM-CAMPO
+005024         THRU 9220-TRIM-CAMPO-EXIT
+005026     MOVE TAMANHO-TRIMADO TO TAMANHO-NOME-NOVO
+005028
+005030     MOVE ZERO TO OCORRENCIAS-NOME-PARECIDO
+005032     IF TAMANHO-NOME-EXISTENTE > ZERO
+005034             AND TAMANHO-NOME-NOVO > ZERO
+005036         IF TAMANHO-NOME-NOVO >= TAMANHO-NOME-EXISTENTE
+005038             INSPECT NOME-MAIUSC-NOVO(1:TAMANHO-NOME-NOVO)
+005040                 TALLYING OCORRENCIAS-NOME-PARECIDO FOR ALL
+005042                 CAMPO-CONVERTIDO(1:TAMANHO-NOME-EXISTENTE)
+005044         ELSE
+005046             INSPECT CAMPO-CONVERTIDO(1:TAMANHO-NOME-EXISTENTE)
+005048                 TALLYING OCORRENCIAS-NOME-PARECIDO FOR ALL
+005050                 NOME-MAIUSC-NOVO(1:TAMANHO-NOME-NOVO)
+005052         END-IF
+005054     END-IF
+005056
+005058     IF OCORRENCIAS-NOME-PARECIDO > ZERO
+005060         SET DUPLICADO-ACHADO TO TRUE
+005062         MOVE PESSOA-ID TO ID-DUPLICADO-ENCONTRADO
+005064     END-IF.
+005066 3220-VERIFICAR-NOME-PARECIDO-EXIT.
+005068     EXIT.
+005070
+005072*================================================================
+005074* 4000-MOSTRAR-PESSOAS
+005076*================================================================
+005078 4000-MOSTRAR-PESSOAS.
+005080     OPEN INPUT ARQUIVO-PESSOAS
+005082     MOVE "N" TO INDICADOR-FIM-PESSOAS
+005084     MOVE ZEROS TO PESSOA-ID
+005086     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+005090         INVALID KEY
+005100             SET FIM-PESSOAS TO TRUE
+005110     END-START
+005120
+005130     PERFORM 4100-LER-E-EXIBIR
+005140         THRU 4100-LER-E-EXIBIR-EXIT
+005150         UNTIL FIM-PESSOAS
+005160
+005170     CLOSE ARQUIVO-PESSOAS
+005180     DISPLAY "Fim da lista.".
+005190 4000-MOSTRAR-PESSOAS-EXIT.
+005200     EXIT.
+005210
+005220 4100-LER-E-EXIBIR.
+005230     READ ARQUIVO-PESSOAS NEXT RECORD
+005240         AT END
+005250             SET FIM-PESSOAS TO TRUE
+005260         NOT AT END
+005270             DISPLAY "ID..........: " PESSOA-ID
+005280             DISPLAY "Nome........: " NOME
+005290             DISPLAY "Conheceu em.: " DATA-CONHECEU
+005300             DISPLAY "Categoria...: " CATEGORIA
+005310             DISPLAY " Observação.: " OBSERVACAO
+005320             DISPLAY "-----------------------------"
+005330     END-READ.
+005340 4100-LER-E-EXIBIR-EXIT.
+005350     EXIT.
+005360
+005370*================================================================
+005380* 5000-EDITAR-PESSOA
+005390*================================================================
+005400 5000-EDITAR-PESSOA.
+005410     DISPLAY "Informe o ID da pessoa a editar: "
+005420     ACCEPT ID-INFORMADO
+005430
+005440     OPEN I-O ARQUIVO-PESSOAS
+005450     MOVE ID-INFORMADO TO PESSOA-ID
+005460     READ ARQUIVO-PESSOAS
+005470         INVALID KEY
+005480             DISPLAY "Pessoa não encontrada."
+005490             CLOSE ARQUIVO-PESSOAS
+005500             GO TO 5000-EDITAR-PESSOA-EXIT
+005510     END-READ
+005520
+005530     MOVE NOME          TO NOME-ANTIGO
+005540     MOVE DATA-CONHECEU TO DATA-ANTIGA
+005550     MOVE CATEGORIA     TO CATEGORIA-ANTIGA
+005560     MOVE OBSERVACAO    TO OBSERVACAO-ANTIGA
+005570
+005580     DISPLAY "Dados atuais:"
+005590     DISPLAY "Nome........: " NOME
+005600     DISPLAY "Conheceu em.: " DATA-CONHECEU
+005610     DISPLAY "Categoria...: " CATEGORIA
+005620     DISPLAY "Observação..: " OBSERVACAO
+005630
+005640     DISPLAY "Novo nome: "
+005650     ACCEPT NOME-INPUT
+005660
+005670     MOVE "N" TO INDICADOR-DATA-VALIDA
+005680     PERFORM 3010-OBTER-DATA-VALIDA
+005690         THRU 3010-OBTER-DATA-VALIDA-EXIT
+005700         UNTIL DATA-VALIDA
+005710
+005720     MOVE "N" TO INDICADOR-CATEGORIA-INPUT-VALIDA
+005725     PERFORM 3020-OBTER-CATEGORIA-VALIDA
+005726         THRU 3020-OBTER-CATEGORIA-VALIDA-EXIT
+005727         UNTIL CATEGORIA-INPUT-VALIDA
+005740
+005750     DISPLAY "Nova observação: "
+005760     ACCEPT OBSERVACAO-INPUT
+005770
+005780     MOVE NOME-INPUT       TO NOME
+005790     MOVE DATA-INPUT       TO DATA-CONHECEU
+005800     MOVE CATEGORIA-INPUT  TO CATEGORIA
+005810     MOVE OBSERVACAO-INPUT TO OBSERVACAO
+005820
+005830     REWRITE REGISTRO-PESSOA
+005840         INVALID KEY
+005850             DISPLAY "Erro ao atualizar pessoa."
+005860     END-REWRITE
+005870
+005880     CLOSE ARQUIVO-PESSOAS
+005890
+005900     MOVE ID-INFORMADO TO ID-AUDITORIA
+005910     MOVE "EDICAO" TO ACAO-AUDITORIA
+005920     PERFORM 9500-GRAVAR-AUDITORIA
+005930         THRU 9500-GRAVAR-AUDITORIA-EXIT
+005940
+005950     DISPLAY "Pessoa atualizada com sucesso!".
+005960 5000-EDITAR-PESSOA-EXIT.
+005970     EXIT.
+005980
+005990*================================================================
+006000* 6000-EXCLUIR-PESSOA
+006010*================================================================
+006020 6000-EXCLUIR-PESSOA.
+006030     DISPLAY "Informe o ID da pessoa a excluir: "
+006040     ACCEPT ID-INFORMADO
+006050
+006060     OPEN I-O ARQUIVO-PESSOAS
+006070     MOVE ID-INFORMADO TO PESSOA-ID
+006080     READ ARQUIVO-PESSOAS
+006090         INVALID KEY
+006100             DISPLAY "Pessoa não encontrada."
+006110             CLOSE ARQUIVO-PESSOAS
+006120             GO TO 6000-EXCLUIR-PESSOA-EXIT
+006130     END-READ
+006140
+006150     DISPLAY "Confirma exclusão de " NOME " (S/N)? "
+006160     ACCEPT RESPOSTA
+006170     IF NOT RESPOSTA-SIM
+006180         DISPLAY "Exclusão cancelada."
+006190         CLOSE ARQUIVO-PESSOAS
+006200         GO TO 6000-EXCLUIR-PESSOA-EXIT
+006210     END-IF
+006220
+006230     MOVE NOME          TO NOME-ANTIGO
+006240     MOVE DATA-CONHECEU TO DATA-ANTIGA
+006250     MOVE CATEGORIA     TO CATEGORIA-ANTIGA
+006260     MOVE OBSERVACAO    TO OBSERVACAO-ANTIGA
+006270
+006280     DELETE ARQUIVO-PESSOAS
+006290         INVALID KEY
+006300             DISPLAY "Erro ao excluir pessoa."
+006310     END-DELETE
+006320
+006330     CLOSE ARQUIVO-PESSOAS
+006340
+006350     MOVE SPACES TO NOME-INPUT
+006360     MOVE SPACES TO DATA-INPUT
+006370     MOVE SPACES TO CATEGORIA-INPUT
+006380     MOVE SPACES TO OBSERVACAO-INPUT
+006390     MOVE ID-INFORMADO TO ID-AUDITORIA
+006400     MOVE "EXCLUSAO" TO ACAO-AUDITORIA
+006410     PERFORM 9500-GRAVAR-AUDITORIA
+006420         THRU 9500-GRAVAR-AUDITORIA-EXIT
+006430
+006440     DISPLAY "Pessoa excluída com sucesso!".
+006450 6000-EXCLUIR-PESSOA-EXIT.
+006460     EXIT.
+006470
+006480*================================================================
+006490* 7000-BUSCAR-POR-NOME
+006500*================================================================
+006510 7000-BUSCAR-POR-NOME.
+006520     DISPLAY "Informe parte do nome para busca: "
+006530     ACCEPT NOME-BUSCA-PARCIAL
+006540
+006550     IF NOME-BUSCA-PARCIAL = SPACES
+006560         DISPLAY "Informe ao menos um caractere para buscar."
+006570         GO TO 7000-BUSCAR-POR-NOME-EXIT
+006580     END-IF
+006590
+006600     MOVE NOME-BUSCA-PARCIAL TO CAMPO-PARA-CONVERTER
+006610     PERFORM 9600-CONVERTER-MAIUSCULAS
+006620         THRU 9600-CONVERTER-MAIUSCULAS-EXIT
+006630     MOVE CAMPO-CONVERTIDO TO NOME-BUSCA-PARCIAL-MAIUSC
+006640
+006650     MOVE NOME-BUSCA-PARCIAL-MAIUSC TO CAMPO-PARA-TRIMAR
+006660     PERFORM 9220-TRIM-CAMPO
+006670         THRU 9220-TRIM-CAMPO-EXIT
+006680     MOVE TAMANHO-TRIMADO TO TAMANHO-BUSCA
+006690
+006700     OPEN INPUT ARQUIVO-PESSOAS
+006710     MOVE "N" TO INDICADOR-FIM-PESSOAS
+006720     MOVE ZEROS TO PESSOA-ID
+006730     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+006740         INVALID KEY
+006750             SET FIM-PESSOAS TO TRUE
+006760     END-START
+006770
+006780     MOVE ZERO TO QTD-ENCONTRADOS
+006790     PERFORM 7010-LER-E-FILTRAR-NOME
+006800         THRU 7010-LER-E-FILTRAR-NOME-EXIT
+006810         UNTIL FIM-PESSOAS
+006820
+006830     CLOSE ARQUIVO-PESSOAS
+006840
+006850     IF QTD-ENCONTRADOS = ZERO
+006860         DISPLAY "Nenhuma pessoa encontrada."
+006870     END-IF.
+006880 7000-BUSCAR-POR-NOME-EXIT.
+006890     EXIT.
+006900
+006910 7010-LER-E-FILTRAR-NOME.
+006920     READ ARQUIVO-PESSOAS NEXT RECORD
+006930         AT END
+006940             SET FIM-PESSOAS TO TRUE
+006950         NOT AT END
+006960             MOVE NOME TO CAMPO-PARA-CONVERTER
+006970             PERFORM 9600-CONVERTER-MAIUSCULAS
+006980                 THRU 9600-CONVERTER-MAIUSCULAS-EXIT
+006990             MOVE CAMPO-CONVERTIDO TO NOME-REGISTRO-MAIUSC
+007000             MOVE ZERO TO OCORRENCIAS-NOME
+007010             IF TAMANHO-BUSCA > ZERO
+007020                 INSPECT NOME-REGISTRO-MAIUSC TALLYING
+007030                     OCORRENCIAS-NOME FOR ALL
+007040                     NOME-BUSCA-PARCIAL-MAIUSC(1:TAMANHO-BUSCA)
+007050             END-IF
+007060             IF OCORRENCIAS-NOME > ZERO
+007070                 ADD 1 TO QTD-ENCONTRADOS
+007080                 DISPLAY "ID..........: " PESSOA-ID
+007090                 DISPLAY "Nome........: " NOME
+007100                 DISPLAY "Conheceu em.: " DATA-CONHECEU
+007110                 DISPLAY "Categoria...: " CATEGORIA
+007120                 DISPLAY " Observação.: " OBSERVACAO
+007130                 DISPLAY "-----------------------------"
+007140             END-IF
+007150     END-READ.
+007160 7010-LER-E-FILTRAR-NOME-EXIT.
+007170     EXIT.
+007180
+007190*================================================================
+007200* 7100-BUSCAR-POR-DATA
+007210*================================================================
+007220 7100-BUSCAR-POR-DATA.
+007230     MOVE "N" TO INDICADOR-DATA-VALIDA
+007240     PERFORM 7101-OBTER-DATA-INICIAL
+007250         THRU 7101-OBTER-DATA-INICIAL-EXIT
+007260         UNTIL DATA-VALIDA
+007270     MOVE DATA-INPUT TO DATA-INICIAL-BUSCA
+007280
+007290     MOVE "N" TO INDICADOR-DATA-VALIDA
+007300     PERFORM 7102-OBTER-DATA-FINAL
+007310         THRU 7102-OBTER-DATA-FINAL-EXIT
+007320         UNTIL DATA-VALIDA
+007330     MOVE DATA-INPUT TO DATA-FINAL-BUSCA
+007340
+007350     MOVE DATA-INICIAL-BUSCA TO DATA-A-CONVERTER
+007360     PERFORM 8100-CONVERTER-DATA-NUMERICA
+007370         THRU 8100-CONVERTER-DATA-NUMERICA-EXIT
+007380     MOVE DATA-CONVERTIDA-NUM TO DATA-INICIAL-NUM
+007390
+007400     MOVE DATA-FINAL-BUSCA TO DATA-A-CONVERTER
+007410     PERFORM 8100-CONVERTER-DATA-NUMERICA
+007420         THRU 8100-CONVERTER-DATA-NUMERICA-EXIT
+007430     MOVE DATA-CONVERTIDA-NUM TO DATA-FINAL-NUM
+007440
+007450     OPEN INPUT ARQUIVO-PESSOAS
+007460     MOVE "N" TO INDICADOR-FIM-PESSOAS
+007470     MOVE ZEROS TO PESSOA-ID
+007480     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+007490         INVALID KEY
+007500             SET FIM-PESSOAS TO TRUE
+007510     END-START
+007520
+007530     MOVE ZERO TO QTD-ENCONTRADOS
+007540     PERFORM 7110-LER-E-FILTRAR-DATA
+007550         THRU 7110-LER-E-FILTRAR-DATA-EXIT
+007560         UNTIL FIM-PESSOAS
+007570
+007580     CLOSE ARQUIVO-PESSOAS
+007590
+007600     IF QTD-ENCONTRADOS = ZERO
+007610         DISPLAY "Nenhuma pessoa encontrada no período."
+007620     END-IF.
+007630 7100-BUSCAR-POR-DATA-EXIT.
+007640     EXIT.
+007650
+007660 7101-OBTER-DATA-INICIAL.
+007670     DISPLAY "Data inicial (DD/MM/AAAA): "
+007680     ACCEPT DATA-INPUT
+007690     PERFORM 8000-VALIDAR-DATA
+007700         THRU 8000-VALIDAR-DATA-EXIT
+007710     IF NOT DATA-VALIDA
+007720         DISPLAY "Data inválida, tente novamente."
+007730     END-IF.
+007740 7101-OBTER-DATA-INICIAL-EXIT.
+007750     EXIT.
+007760
+007770 7102-OBTER-DATA-FINAL.
+007780     DISPLAY "Data final (DD/MM/AAAA): "
+007790     ACCEPT DATA-INPUT
+007800     PERFORM 8000-VALIDAR-DATA
+007810         THRU 8000-VALIDAR-DATA-EXIT
+007820     IF NOT DATA-VALIDA
+007830         DISPLAY "Data inválida, tente novamente."
+007840     END-IF.
+007850 7102-OBTER-DATA-FINAL-EXIT.
+007860     EXIT.
+007870
+007880 7110-LER-E-FILTRAR-DATA.
+007890     READ ARQUIVO-PESSOAS NEXT RECORD
+007900         AT END
+007910             SET FIM-PESSOAS TO TRUE
+007920         NOT AT END
+007930             MOVE DATA-CONHECEU TO DATA-A-CONVERTER
+007940             PERFORM 8100-CONVERTER-DATA-NUMERICA
+007950                 THRU 8100-CONVERTER-DATA-NUMERICA-EXIT
+007960             IF DATA-CONVERTIDA-NUM >= DATA-INICIAL-NUM AND
+007970                DATA-CONVERTIDA-NUM <= DATA-FINAL-NUM
+007980                 ADD 1 TO QTD-ENCONTRADOS
+007990                 DISPLAY "ID..........: " PESSOA-ID
+008000                 DISPLAY "Nome........: " NOME
+008010                 DISPLAY "Conheceu em.: " DATA-CONHECEU
+008020                 DISPLAY "Categoria...: " CATEGORIA
+008030                 DISPLAY "-----------------------------"
+008040             END-IF
+008050     END-READ.
+008060 7110-LER-E-FILTRAR-DATA-EXIT.
+008070     EXIT.
+008080
+008090*================================================================
+008100* 8000-VALIDAR-DATA
+008110* Valida DATA-INPUT no formato DD/MM/AAAA como data de calendario
+008120* real, incluindo anos bissextos.
+008130*================================================================
+008140 8000-VALIDAR-DATA.
+008150     MOVE "N" TO INDICADOR-DATA-VALIDA
+008160
+008170     MOVE DATA-INPUT(1:2) TO DIA-DIGITADO-X
+008180     MOVE DATA-INPUT(3:1) TO SEPARADOR-1
+008190     MOVE DATA-INPUT(4:2) TO MES-DIGITADO-X
+008200     MOVE DATA-INPUT(6:1) TO SEPARADOR-2
+008210     MOVE DATA-INPUT(7:4) TO ANO-DIGITADO-X
+008220
+008230     IF SEPARADOR-1 NOT = "/" OR SEPARADOR-2 NOT = "/"
+008240         GO TO 8000-VALIDAR-DATA-EXIT
+008250     END-IF
+008260
+008270     IF DIA-DIGITADO-X NOT NUMERIC
+008280             OR MES-DIGITADO-X NOT NUMERIC
+008290             OR ANO-DIGITADO-X NOT NUMERIC
+008300         GO TO 8000-VALIDAR-DATA-EXIT
+008310     END-IF
+008320
+008330     MOVE DIA-DIGITADO-X TO DIA-NUM
+008340     MOVE MES-DIGITADO-X TO MES-NUM
+008350     MOVE ANO-DIGITADO-X TO ANO-NUM
+008360
+008370     IF MES-NUM < 1 OR MES-NUM > 12
+008380         GO TO 8000-VALIDAR-DATA-EXIT
+008390     END-IF
+008400
+008410     IF DIA-NUM < 1 OR ANO-NUM = ZERO
+008420         GO TO 8000-VALIDAR-DATA-EXIT
+008430     END-IF
+008440
+008450     DIVIDE ANO-NUM BY 4   GIVING QUOCIENTE-DIVISAO
+008460         REMAINDER RESTO-4
+008470     DIVIDE ANO-NUM BY 100 GIVING QUOCIENTE-DIVISAO
+008480         REMAINDER RESTO-100
+008490     DIVIDE ANO-NUM BY 400 GIVING QUOCIENTE-DIVISAO
+008500         REMAINDER RESTO-400
+008510
+008520     MOVE "N" TO INDICADOR-ANO-BISSEXTO
+008530     IF (RESTO-4 = ZERO AND RESTO-100 NOT = ZERO)
+008540             OR RESTO-400 = ZERO
+008550         SET ANO-BISSEXTO TO TRUE
+008560     END-IF
+008570
+008580     MOVE DIAS-MES-TAB(MES-NUM) TO DIAS-NO-MES
+008590     IF MES-NUM = 2 AND ANO-BISSEXTO
+008600         ADD 1 TO DIAS-NO-MES
+008610     END-IF
+008620
+008630     IF DIA-NUM > DIAS-NO-MES
+008640         GO TO 8000-VALIDAR-DATA-EXIT
+008650     END-IF
+008660
+008670     SET DATA-VALIDA TO TRUE.
+008680 8000-VALIDAR-DATA-EXIT.
+008690     EXIT.
+008700
+008710*================================================================
+008720* 8100-CONVERTER-DATA-NUMERICA
+008730* Converte DATA-A-CONVERTER (DD/MM/AAAA) para DATA-CONVERTIDA-NUM
+008740* no formato AAAAMMDD, usado para comparar datas em intervalos.
+008750*================================================================
+008760 8100-CONVERTER-DATA-NUMERICA.
+008770     STRING DATA-A-CONVERTER(7:4) DATA-A-CONVERTER(4:2)
+008780             DATA-A-CONVERTER(1:2)
+008790         DELIMITED BY SIZE INTO DATA-CONVERTIDA-TEMP
+008800     MOVE DATA-CONVERTIDA-TEMP TO DATA-CONVERTIDA-NUM.
+008810 8100-CONVERTER-DATA-NUMERICA-EXIT.
+008820     EXIT.
+008830
+008840*================================================================
+008850* 9000-RELATORIO-CATEGORIAS
+008860*================================================================
+008870 9000-RELATORIO-CATEGORIAS.
+008930     MOVE ZERO TO CONTADOR-CATEGORIA(1)
+008940     MOVE ZERO TO CONTADOR-CATEGORIA(2)
+008950     MOVE ZERO TO CONTADOR-CATEGORIA(3)
+008960     MOVE ZERO TO CONTADOR-CATEGORIA(4)
+008970     MOVE ZERO TO CONTADOR-CATEGORIA(5)
+008980
+008990     OPEN INPUT ARQUIVO-PESSOAS
+009000     MOVE "N" TO INDICADOR-FIM-PESSOAS
+009010     MOVE ZEROS TO PESSOA-ID
+009020     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+009030         INVALID KEY
+009040             SET FIM-PESSOAS TO TRUE
+009050     END-START
+009060
+009070     PERFORM 9010-LER-E-TOTALIZAR-CATEGORIA
+009080         THRU 9010-LER-E-TOTALIZAR-CATEGORIA-EXIT
+009090         UNTIL FIM-PESSOAS
+009100
+009110     CLOSE ARQUIVO-PESSOAS
+009120
+009130     DISPLAY "=== Pessoas por categoria ==="
+009140     PERFORM 9020-EXIBIR-CATEGORIA
+009150         THRU 9020-EXIBIR-CATEGORIA-EXIT
+009160         VARYING INDICE-CATEGORIA FROM 1 BY 1
+009170         UNTIL INDICE-CATEGORIA > 5.
+009180 9000-RELATORIO-CATEGORIAS-EXIT.
+009190     EXIT.
+009200
+009210 9010-LER-E-TOTALIZAR-CATEGORIA.
+009220     READ ARQUIVO-PESSOAS NEXT RECORD
+009230         AT END
+009240             SET FIM-PESSOAS TO TRUE
+009250         NOT AT END
+009260             MOVE "N" TO INDICADOR-CATEGORIA-ACHADA
+009270             PERFORM 9030-LOCALIZAR-CATEGORIA
+009280                 THRU 9030-LOCALIZAR-CATEGORIA-EXIT
+009290                 VARYING INDICE-CATEGORIA FROM 1 BY 1
+009300                 UNTIL INDICE-CATEGORIA > 5
+009310                     OR CATEGORIA-ACHADA
+009320             IF NOT CATEGORIA-ACHADA
+009330                 ADD 1 TO CONTADOR-CATEGORIA(5)
+009340             END-IF
+009350     END-READ.
+009360 9010-LER-E-TOTALIZAR-CATEGORIA-EXIT.
+009370     EXIT.
+009380
+009390 9020-EXIBIR-CATEGORIA.
+009400     DISPLAY CATEGORIA-TAB(INDICE-CATEGORIA) ": "
+009410         CONTADOR-CATEGORIA(INDICE-CATEGORIA).
+009420 9020-EXIBIR-CATEGORIA-EXIT.
+009430     EXIT.
+009440
+009450 9030-LOCALIZAR-CATEGORIA.
+009460     IF CATEGORIA = CATEGORIA-TAB(INDICE-CATEGORIA)
+009470         ADD 1 TO CONTADOR-CATEGORIA(INDICE-CATEGORIA)
+009480         SET CATEGORIA-ACHADA TO TRUE
+009490     END-IF.
+009500 9030-LOCALIZAR-CATEGORIA-EXIT.
+009510     EXIT.
+009520
+009530*================================================================
+009540* 9100-RELATORIO-ANIVERSARIOS
+009550* Lista pessoas cujo dia/mes de DATA-CONHECEU coincide com a
+009560* data de hoje, em algum ano anterior.
+009570*================================================================
+009580 9100-RELATORIO-ANIVERSARIOS.
+009590     ACCEPT DATA-DE-HOJE FROM DATE YYYYMMDD
+009600
+009610     OPEN INPUT ARQUIVO-PESSOAS
+009620     MOVE "N" TO INDICADOR-FIM-PESSOAS
+009630     MOVE ZEROS TO PESSOA-ID
+009640     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+009650         INVALID KEY
+009660             SET FIM-PESSOAS TO TRUE
+009670     END-START
+009680
+009690     MOVE ZERO TO QTD-ENCONTRADOS
+009700     PERFORM 9110-LER-E-VERIFICAR-ANIVERSARIO
+009710         THRU 9110-LER-E-VERIFICAR-ANIVERSARIO-EXIT
+009720         UNTIL FIM-PESSOAS
+009730
+009740     CLOSE ARQUIVO-PESSOAS
+009750
+009760     IF QTD-ENCONTRADOS = ZERO
+009770         DISPLAY "Nenhum aniversário de encontro hoje."
+009780     END-IF.
+009790 9100-RELATORIO-ANIVERSARIOS-EXIT.
+009800     EXIT.
+009810
+009820 9110-LER-E-VERIFICAR-ANIVERSARIO.
+009830     READ ARQUIVO-PESSOAS NEXT RECORD
+009840         AT END
+009850             SET FIM-PESSOAS TO TRUE
+009860         NOT AT END
+009870             MOVE DATA-CONHECEU(1:2) TO DIA-REGISTRO
+009880             MOVE DATA-CONHECEU(4:2) TO MES-REGISTRO
+009890             MOVE DATA-CONHECEU(7:4) TO ANO-REGISTRO
+009900             IF DIA-REGISTRO = DIA-HOJE
+009910                     AND MES-REGISTRO = MES-HOJE
+009920                     AND ANO-REGISTRO < ANO-HOJE
+009930                 COMPUTE ANOS-DECORRIDOS =
+009940                     ANO-HOJE - ANO-REGISTRO
+009950                 ADD 1 TO QTD-ENCONTRADOS
+009960                 DISPLAY "Você conheceu " NOME " há "
+009970                     ANOS-DECORRIDOS " ano(s), em "
+009980                     DATA-CONHECEU
+009990             END-IF
+010000     END-READ.
+010010 9110-LER-E-VERIFICAR-ANIVERSARIO-EXIT.
+010020     EXIT.
+010030
+010040*================================================================
+010050* 9200-EXPORTAR-CSV
+010060* Gera pessoas.csv a partir de ARQUIVO-PESSOAS, com campos entre
+010070* aspas e sem o preenchimento em branco dos campos fixos. Aspas
+010075* duplas dentro de NOME/CATEGORIA/OBSERVACAO sao duplicadas
+010078* (9230-ESCAPAR-ASPAS) para nao quebrar o CSV gerado.
+010080*================================================================
+010090 9200-EXPORTAR-CSV.
+010100     OPEN INPUT ARQUIVO-PESSOAS
+010110     OPEN OUTPUT ARQUIVO-CSV
+010120
+010130     MOVE "ID,Nome,DataConheceu,Categoria,Observacao"
+010140         TO REGISTRO-CSV
+010150     WRITE REGISTRO-CSV
+010160
+010170     MOVE "N" TO INDICADOR-FIM-PESSOAS
+010180     MOVE ZEROS TO PESSOA-ID
+010190     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+010200         INVALID KEY
+010210             SET FIM-PESSOAS TO TRUE
+010220     END-START
+010230
+010240     PERFORM 9210-LER-E-GRAVAR-CSV
+010250         THRU 9210-LER-E-GRAVAR-CSV-EXIT
+010260         UNTIL FIM-PESSOAS
+010270
+010280     CLOSE ARQUIVO-PESSOAS
+010290     CLOSE ARQUIVO-CSV
+010300
+010310     DISPLAY "Exportação concluída: pessoas.csv".
+010320 9200-EXPORTAR-CSV-EXIT.
+010330     EXIT.
+010340
+010350 9210-LER-E-GRAVAR-CSV.
+010360     READ ARQUIVO-PESSOAS NEXT RECORD
+010370         AT END
+010380             SET FIM-PESSOAS TO TRUE
+010390         NOT AT END
+010400             MOVE SPACES TO REGISTRO-CSV
+010410             MOVE 1 TO PONTEIRO-CSV
+010420
+010430             STRING '"' DELIMITED BY SIZE
+010440                     PESSOA-ID DELIMITED BY SIZE
+010450                     '","' DELIMITED BY SIZE
+010460                 INTO REGISTRO-CSV WITH POINTER PONTEIRO-CSV
+010470
+010480             MOVE NOME TO CAMPO-PARA-TRIMAR
+010490             PERFORM 9220-TRIM-CAMPO
+010500                 THRU 9220-TRIM-CAMPO-EXIT
+010510             IF TAMANHO-TRIMADO > ZERO
+010512                 MOVE CAMPO-PARA-TRIMAR TO CAMPO-PARA-ESCAPAR
+010514                 MOVE TAMANHO-TRIMADO TO TAMANHO-PARA-ESCAPAR
+010516                 PERFORM 9230-ESCAPAR-ASPAS
+010518                     THRU 9230-ESCAPAR-ASPAS-EXIT
+010520                 STRING CAMPO-ESCAPADO(1:TAMANHO-ESCAPADO)
+010530                         DELIMITED BY SIZE
+010540                     INTO REGISTRO-CSV WITH POINTER PONTEIRO-CSV
+010550             END-IF
+010560
+010570             STRING '","' DELIMITED BY SIZE
+010580                     DATA-CONHECEU DELIMITED BY SIZE
+010590                     '","' DELIMITED BY SIZE
+010600                 INTO REGISTRO-CSV WITH POINTER PONTEIRO-CSV
+010610
+010620             MOVE CATEGORIA TO CAMPO-PARA-TRIMAR
+010630             PERFORM 9220-TRIM-CAMPO
+010640                 THRU 9220-TRIM-CAMPO-EXIT
+010650             IF TAMANHO-TRIMADO > ZERO
+010652                 MOVE CAMPO-PARA-TRIMAR TO CAMPO-PARA-ESCAPAR
+010654                 MOVE TAMANHO-TRIMADO TO TAMANHO-PARA-ESCAPAR
+010656                 PERFORM 9230-ESCAPAR-ASPAS
+010658                     THRU 9230-ESCAPAR-ASPAS-EXIT
+010660                 STRING CAMPO-ESCAPADO(1:TAMANHO-ESCAPADO)
+010670                         DELIMITED BY SIZE
+010680                     INTO REGISTRO-CSV WITH POINTER PONTEIRO-CSV
+010690             END-IF
+010700
+010710             STRING '","' DELIMITED BY SIZE
+010720                 INTO REGISTRO-CSV WITH POINTER PONTEIRO-CSV
+010730
+010740             MOVE OBSERVACAO TO CAMPO-PARA-TRIMAR
+010750             PERFORM 9220-TRIM-CAMPO
+010760                 THRU 9220-TRIM-CAMPO-EXIT
+010770             IF TAMANHO-TRIMADO > ZERO
+010772                 MOVE CAMPO-PARA-TRIMAR TO CAMPO-PARA-ESCAPAR
+010774                 MOVE TAMANHO-TRIMADO TO TAMANHO-PARA-ESCAPAR
+010776                 PERFORM 9230-ESCAPAR-ASPAS
+010778                     THRU 9230-ESCAPAR-ASPAS-EXIT
+010780                 STRING CAMPO-ESCAPADO(1:TAMANHO-ESCAPADO)
+010790                         DELIMITED BY SIZE
+010800                     INTO REGISTRO-CSV WITH POINTER PONTEIRO-CSV
+010810             END-IF
+010820
+010830             STRING '"' DELIMITED BY SIZE
+010840                 INTO REGISTRO-CSV WITH POINTER PONTEIRO-CSV
+010850
+010860             WRITE REGISTRO-CSV
+010870     END-READ.
+010880 9210-LER-E-GRAVAR-CSV-EXIT.
+010890     EXIT.
+010900
+010910*================================================================
+010920* 9300-CARGA-LOTE
+010930* Le ARQUIVO-TRANSACOES e grava em ARQUIVO-PESSOAS cada transacao
+010940* ainda nao aplicada, retomando a partir do checkpoint gravado
+010950* pela execucao anterior.
+010960*================================================================
+010970 9300-CARGA-LOTE.
+010980     PERFORM 9310-LER-CHECKPOINT
+010990         THRU 9310-LER-CHECKPOINT-EXIT
+011000
+011010     OPEN INPUT ARQUIVO-TRANSACOES
+011020     IF STATUS-TRANSACOES = "35"
+011030         DISPLAY "Arquivo de transações não encontrado: "
+011040             "transacoes.txt"
+011050         GO TO 9300-CARGA-LOTE-EXIT
+011060     END-IF
+011070
+011080     MOVE ZERO TO CONTADOR-CARREGADOS
+011090     MOVE ZERO TO CONTADOR-REJEITADOS
+011100     MOVE "N" TO INDICADOR-FIM-TRANSACOES
+011110
+011120     PERFORM 9330-PROCESSAR-TRANSACAO
+011130         THRU 9330-PROCESSAR-TRANSACAO-EXIT
+011140         UNTIL FIM-TRANSACOES
+011150
+011160     CLOSE ARQUIVO-TRANSACOES
+011170
+011180     DISPLAY "Carga concluída. Registros carregados: "
+011190         CONTADOR-CARREGADOS
+011200     DISPLAY "Registros rejeitados.................: "
+011210         CONTADOR-REJEITADOS.
+011220 9300-CARGA-LOTE-EXIT.
+011230     EXIT.
+011240
+011250*================================================================
+011260* 9310-LER-CHECKPOINT
+011270* Recupera o numero da ultima transacao ja resolvida (carregada
+011280* ou rejeitada) na execucao anterior (zero se nao houver
+011290* checkpoint gravado).
+011295*================================================================
+011300 9310-LER-CHECKPOINT.
+011310     MOVE ZERO TO NUMERO-ULTIMO-PROCESSADO
+011320     OPEN INPUT ARQUIVO-CHECKPOINT
+011330     IF STATUS-CHECKPOINT = "00"
+011340         READ ARQUIVO-CHECKPOINT
+011350             AT END
+011360                 CONTINUE
+011370             NOT AT END
+011380                 MOVE CKPT-ULTIMO-NUMERO
+011390                     TO NUMERO-ULTIMO-PROCESSADO
+011400         END-READ
+011410         CLOSE ARQUIVO-CHECKPOINT
+011420     END-IF.
+011430 9310-LER-CHECKPOINT-EXIT.
+011440     EXIT.
+011450
+011460*================================================================
+011470* 9320-GRAVAR-CHECKPOINT
+011480* Regrava checkpoint.dat com o numero da transacao recem
+011485* resolvida (carregada ou rejeitada), para que uma nova execucao
+011490* retome exatamente do proximo item, sem pular nem repetir
+011495* transacoes rejeitadas.
+011500*================================================================
+011510 9320-GRAVAR-CHECKPOINT.
+011520     OPEN OUTPUT ARQUIVO-CHECKPOINT
+011530     MOVE TRANS-NUMERO TO CKPT-ULTIMO-NUMERO
+011540     WRITE REGISTRO-CHECKPOINT
+011550     CLOSE ARQUIVO-CHECKPOINT.
+011560 9320-GRAVAR-CHECKPOINT-EXIT.
+011570     EXIT.
+011580
+011590 9330-PROCESSAR-TRANSACAO.
+011600     READ ARQUIVO-TRANSACOES
+011610         AT END
+011620             SET FIM-TRANSACOES TO TRUE
+011630         NOT AT END
+011640             IF TRANS-NUMERO NOT > NUMERO-ULTIMO-PROCESSADO
+011650                 CONTINUE
+011660             ELSE
+011670                 PERFORM 9340-APLICAR-TRANSACAO
+011680                     THRU 9340-APLICAR-TRANSACAO-EXIT
+011690                 PERFORM 9320-GRAVAR-CHECKPOINT
+011691                     THRU 9320-GRAVAR-CHECKPOINT-EXIT
+011692             END-IF
+011700     END-READ.
+011710 9330-PROCESSAR-TRANSACAO-EXIT.
+011720     EXIT.
+011730
+011740 9340-APLICAR-TRANSACAO.
+011750     MOVE TRANS-DATA TO DATA-INPUT
+011760     PERFORM 8000-VALIDAR-DATA
+011770         THRU 8000-VALIDAR-DATA-EXIT
+011772     MOVE TRANS-CATEGORIA TO CAMPO-PARA-CONVERTER
+011774     PERFORM 9600-CONVERTER-MAIUSCULAS
+011776         THRU 9600-CONVERTER-MAIUSCULAS-EXIT
+011778     MOVE CAMPO-CONVERTIDO(1:10) TO TRANS-CATEGORIA
+011779     MOVE TRANS-CATEGORIA TO CATEGORIA-INPUT
+011780     MOVE "N" TO INDICADOR-CATEGORIA-INPUT-VALIDA
+011781     PERFORM 3030-VALIDAR-CATEGORIA-INPUT
+011782         THRU 3030-VALIDAR-CATEGORIA-INPUT-EXIT
+011783     IF NOT DATA-VALIDA OR TRANS-NOME = SPACES
+011784         OR NOT CATEGORIA-INPUT-VALIDA
+011790         ADD 1 TO CONTADOR-REJEITADOS
+011800         DISPLAY "Transação " TRANS-NUMERO
+011810             " rejeitada: dados inválidos."
+011820     ELSE
+011830         OPEN I-O ARQUIVO-PESSOAS
+011840         MOVE PROXIMO-ID       TO PESSOA-ID
+011850         MOVE TRANS-NOME       TO NOME
+011860         MOVE TRANS-DATA       TO DATA-CONHECEU
+011870         MOVE TRANS-CATEGORIA  TO CATEGORIA
+011880         MOVE TRANS-OBSERVACAO TO OBSERVACAO
+011890         WRITE REGISTRO-PESSOA
+011900             INVALID KEY
+011910                 DISPLAY "Erro ao gravar transação "
+011920                     TRANS-NUMERO
+011930         END-WRITE
+011940         CLOSE ARQUIVO-PESSOAS
+011950
+011960         MOVE SPACES TO NOME-ANTIGO
+011970         MOVE SPACES TO DATA-ANTIGA
+011980         MOVE SPACES TO CATEGORIA-ANTIGA
+011990         MOVE SPACES TO OBSERVACAO-ANTIGA
+012000         MOVE PROXIMO-ID TO ID-AUDITORIA
+012010         MOVE "CARGA" TO ACAO-AUDITORIA
+012020         MOVE TRANS-NOME       TO NOME-INPUT
+012030         MOVE TRANS-DATA       TO DATA-INPUT
+012040         MOVE TRANS-CATEGORIA  TO CATEGORIA-INPUT
+012050         MOVE TRANS-OBSERVACAO TO OBSERVACAO-INPUT
+012060         PERFORM 9500-GRAVAR-AUDITORIA
+012070             THRU 9500-GRAVAR-AUDITORIA-EXIT
+012080
+012090         ADD 1 TO PROXIMO-ID
+012100         ADD 1 TO CONTADOR-CARREGADOS
+012140     END-IF.
+012150 9340-APLICAR-TRANSACAO-EXIT.
+012160     EXIT.
+012170
+012180*================================================================
+012190* 9400-RELATORIO-DUPLICADOS
+012200* Carrega os nomes de ARQUIVO-PESSOAS (em maiusculas) em memoria
+012210* e compara cada par para apontar possiveis duplicados.
+012220*================================================================
+012230 9400-RELATORIO-DUPLICADOS.
+012240     MOVE ZERO TO QTD-PESSOAS-TAB
+012250     MOVE ZERO TO DUPLICADOS-ACHADOS
+012260
+012270     OPEN INPUT ARQUIVO-PESSOAS
+012280     MOVE "N" TO INDICADOR-FIM-PESSOAS
+012290     MOVE ZEROS TO PESSOA-ID
+012300     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+012310         INVALID KEY
+012320             SET FIM-PESSOAS TO TRUE
+012330     END-START
+012340
+012350     PERFORM 9410-CARREGAR-TABELA-PESSOAS
+012360         THRU 9410-CARREGAR-TABELA-PESSOAS-EXIT
+012370         UNTIL FIM-PESSOAS OR QTD-PESSOAS-TAB = 500
+012375
+012376     IF NOT FIM-PESSOAS
+012377         DISPLAY "Aviso: mais de 500 pessoas cadastradas; "
+012378             "relatório considera apenas as 500 primeiras."
+012379     END-IF
+012380
+012390     CLOSE ARQUIVO-PESSOAS
+012400
+012410     DISPLAY "=== Possíveis pessoas duplicadas ==="
+012420     PERFORM 9420-COMPARAR-TABELA-PESSOAS
+012430         THRU 9420-COMPARAR-TABELA-PESSOAS-EXIT
+012440         VARYING INDICE-P FROM 1 BY 1
+012450         UNTIL INDICE-P > QTD-PESSOAS-TAB
+012460
+012470     IF DUPLICADOS-ACHADOS = ZERO
+012480         DISPLAY "Nenhum nome duplicado encontrado."
+012490     END-IF.
+012500 9400-RELATORIO-DUPLICADOS-EXIT.
+012510     EXIT.
+012520
+012530 9410-CARREGAR-TABELA-PESSOAS.
+012540     READ ARQUIVO-PESSOAS NEXT RECORD
+012550         AT END
+012560             SET FIM-PESSOAS TO TRUE
+012570         NOT AT END
+012580             ADD 1 TO QTD-PESSOAS-TAB
+012590             MOVE PESSOA-ID TO ID-TAB(QTD-PESSOAS-TAB)
+012600             MOVE NOME TO CAMPO-PARA-CONVERTER
+012610             PERFORM 9600-CONVERTER-MAIUSCULAS
+012620                 THRU 9600-CONVERTER-MAIUSCULAS-EXIT
+012630             MOVE CAMPO-CONVERTIDO
+012640                 TO NOME-MAIUSC-TAB(QTD-PESSOAS-TAB)
+012650     END-READ.
+012660 9410-CARREGAR-TABELA-PESSOAS-EXIT.
+012670     EXIT.
+012680
+012690 9420-COMPARAR-TABELA-PESSOAS.
+012700     ADD 1 TO INDICE-P GIVING INDICE-INICIAL
+012710     PERFORM 9430-COMPARAR-PAR
+012720         THRU 9430-COMPARAR-PAR-EXIT
+012730         VARYING INDICE-P2 FROM INDICE-INICIAL BY 1
+012740         UNTIL INDICE-P2 > QTD-PESSOAS-TAB.
+012750 9420-COMPARAR-TABELA-PESSOAS-EXIT.
+012760     EXIT.
+012770
+012780 9430-COMPARAR-PAR.
+012790     IF NOME-MAIUSC-TAB(INDICE-P) = NOME-MAIUSC-TAB(INDICE-P2)
+012800         ADD 1 TO DUPLICADOS-ACHADOS
+012810         DISPLAY "ID " ID-TAB(INDICE-P) " e ID "
+012820             ID-TAB(INDICE-P2)
+012830             " têm o mesmo nome cadastrado."
+012840     END-IF.
+012850 9430-COMPARAR-PAR-EXIT.
+012860     EXIT.
+012870
+012880*================================================================
+012890* 9220-TRIM-CAMPO
+012900* Calcula em TAMANHO-TRIMADO o comprimento de CAMPO-PARA-TRIMAR
+012910* sem os espaços a direita (zero se o campo estiver em branco).
+012920*================================================================
+012930 9220-TRIM-CAMPO.
+012940     MOVE 50 TO INDICE-TRIM
+012950     MOVE ZERO TO TAMANHO-TRIMADO
+012960     PERFORM 9221-LOCALIZAR-FIM-CAMPO
+012970         THRU 9221-LOCALIZAR-FIM-CAMPO-EXIT
+012980         UNTIL INDICE-TRIM = ZERO OR TAMANHO-TRIMADO > ZERO.
+012990 9220-TRIM-CAMPO-EXIT.
+013000     EXIT.
+013010
+013020 9221-LOCALIZAR-FIM-CAMPO.
+013030     IF CAMPO-PARA-TRIMAR(INDICE-TRIM:1) NOT = SPACE
+013040         MOVE INDICE-TRIM TO TAMANHO-TRIMADO
+013050     ELSE
+013060         SUBTRACT 1 FROM INDICE-TRIM
+013070     END-IF.
+013080 9221-LOCALIZAR-FIM-CAMPO-EXIT.
+013090     EXIT.
+013100
+013102*================================================================
+013104* 9230-ESCAPAR-ASPAS
+013106* Duplica cada aspas dupla encontrada nos TAMANHO-PARA-ESCAPAR
+013108* primeiros caracteres de CAMPO-PARA-ESCAPAR, deixando o
+013112* resultado em CAMPO-ESCAPADO/TAMANHO-ESCAPADO, pronto para
+013114* entrar entre aspas num campo de um registro CSV.
+013116*================================================================
+013118 9230-ESCAPAR-ASPAS.
+013120     MOVE SPACES TO CAMPO-ESCAPADO
+013122     MOVE ZERO TO TAMANHO-ESCAPADO
+013124     PERFORM 9231-ESCAPAR-CARACTERE
+013126         THRU 9231-ESCAPAR-CARACTERE-EXIT
+013128         VARYING INDICE-ESCAPE FROM 1 BY 1
+013130         UNTIL INDICE-ESCAPE > TAMANHO-PARA-ESCAPAR.
+013132 9230-ESCAPAR-ASPAS-EXIT.
+013134     EXIT.
+013136
+013138 9231-ESCAPAR-CARACTERE.
+013140     ADD 1 TO TAMANHO-ESCAPADO
+013142     MOVE CAMPO-PARA-ESCAPAR(INDICE-ESCAPE:1)
+013144         TO CAMPO-ESCAPADO(TAMANHO-ESCAPADO:1)
+013146     IF CAMPO-PARA-ESCAPAR(INDICE-ESCAPE:1) = '"'
+013148         ADD 1 TO TAMANHO-ESCAPADO
+013150         MOVE '"' TO CAMPO-ESCAPADO(TAMANHO-ESCAPADO:1)
+013152     END-IF.
+013154 9231-ESCAPAR-CARACTERE-EXIT.
+013156     EXIT.
+013158
+013160*================================================================
+013162* 9500-GRAVAR-AUDITORIA
+013164* Registra em auditoria.txt os valores antigos e novos de uma
+013165* pessoa incluida (interativamente ou por carga em lote),
+013166* alterada ou excluida.
+013168* ID-AUDITORIA, ACAO-AUDITORIA e os campos "-ANTIGO/-ANTIGA" e
+013170* "-INPUT" devem estar preenchidos pelo chamador.
+013172*================================================================
+013174 9500-GRAVAR-AUDITORIA.
+013176     ACCEPT DATA-ATUAL-AUDITORIA FROM DATE YYYYMMDD
+013178     ACCEPT HORA-ATUAL-AUDITORIA FROM TIME
+013180     STRING DATA-ATUAL-AUDITORIA HORA-ATUAL-AUDITORIA
+013182         DELIMITED BY SIZE INTO DATA-HORA-AUDITORIA
+013184
+013240     OPEN EXTEND ARQUIVO-AUDITORIA
+013250
+013260     MOVE DATA-HORA-AUDITORIA  TO AUD-DATA-HORA
+013270     MOVE ACAO-AUDITORIA       TO AUD-ACAO
+013280     MOVE ID-AUDITORIA         TO AUD-ID
+013290     MOVE NOME-ANTIGO          TO AUD-NOME-ANTIGO
+013300     MOVE DATA-ANTIGA          TO AUD-DATA-ANTIGA
+013310     MOVE CATEGORIA-ANTIGA     TO AUD-CATEGORIA-ANTIGA
+013320     MOVE OBSERVACAO-ANTIGA    TO AUD-OBSERVACAO-ANTIGA
+013330     MOVE NOME-INPUT           TO AUD-NOME-NOVO
+013340     MOVE DATA-INPUT           TO AUD-DATA-NOVA
+013350     MOVE CATEGORIA-INPUT      TO AUD-CATEGORIA-NOVA
+013360     MOVE OBSERVACAO-INPUT     TO AUD-OBSERVACAO-NOVA
+013370
+013380     WRITE REGISTRO-AUDITORIA
+013390     CLOSE ARQUIVO-AUDITORIA.
+013400 9500-GRAVAR-AUDITORIA-EXIT.
+013410     EXIT.
+013420
+013430*================================================================
+013440* 9600-CONVERTER-MAIUSCULAS
+013450* Converte CAMPO-PARA-CONVERTER em CAMPO-CONVERTIDO, transformando
+013460* letras minusculas em maiusculas. Rotina generica, reaproveitada
+013465* para NOME e CATEGORIA em varios pontos do programa.
+013470*================================================================
+013480 9600-CONVERTER-MAIUSCULAS.
+013490     MOVE CAMPO-PARA-CONVERTER TO CAMPO-CONVERTIDO
+013500     INSPECT CAMPO-CONVERTIDO CONVERTING
+013510         "abcdefghijklmnopqrstuvwxyz"
+013520         TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+013530 9600-CONVERTER-MAIUSCULAS-EXIT.
+013540     EXIT.
+013550
+013560*================================================================
+013570* 9700-RELATORIO-PAGINADO
+013580* Gera pessoas.lst com o mesmo conteudo de 4000-MOSTRAR-PESSOAS,
+013590* mas em formato de relatorio impresso: titulo e cabecalho de
+013600* colunas repetidos a cada LINHAS-POR-PAGINA detalhes, com
+013610* contagem total de pessoas listadas ao final.
+013620*================================================================
+013630 9700-RELATORIO-PAGINADO.
+013640     OPEN INPUT ARQUIVO-PESSOAS
+013650     OPEN OUTPUT ARQUIVO-RELATORIO
+013660
+013670     ACCEPT DATA-EMISSAO-RELATORIO FROM DATE YYYYMMDD
+013680     STRING DIA-EMISSAO-RELATORIO DELIMITED BY SIZE
+013690             "/"                  DELIMITED BY SIZE
+013700             MES-EMISSAO-RELATORIO DELIMITED BY SIZE
+013710             "/"                  DELIMITED BY SIZE
+013720             ANO-EMISSAO-RELATORIO DELIMITED BY SIZE
+013730         INTO DATA-EMISSAO-FORMATADA
+013740
+013750     MOVE ZERO TO NUMERO-PAGINA
+013760     MOVE ZERO TO TOTAL-LISTADO-RELATORIO
+013770     MOVE LINHAS-POR-PAGINA TO CONTADOR-LINHAS-PAGINA
+013780
+013790     MOVE "N" TO INDICADOR-FIM-PESSOAS
+013800     MOVE ZEROS TO PESSOA-ID
+013810     START ARQUIVO-PESSOAS KEY IS NOT LESS THAN PESSOA-ID
+013820         INVALID KEY
+013830             SET FIM-PESSOAS TO TRUE
+013840     END-START
+013850
+013860     PERFORM 9720-LER-E-IMPRIMIR-PESSOA
+013870         THRU 9720-LER-E-IMPRIMIR-PESSOA-EXIT
+013880         UNTIL FIM-PESSOAS
+013890
+013900     PERFORM 9730-IMPRIMIR-RODAPE
+013910         THRU 9730-IMPRIMIR-RODAPE-EXIT
+013920
+013930     CLOSE ARQUIVO-PESSOAS
+013940     CLOSE ARQUIVO-RELATORIO
+013950     DISPLAY "Relatório gerado: pessoas.lst".
+013960 9700-RELATORIO-PAGINADO-EXIT.
+013970     EXIT.
+013980
+013990 9710-IMPRIMIR-CABECALHO.
+014000     ADD 1 TO NUMERO-PAGINA
+014010     MOVE SPACES TO REGISTRO-RELATORIO
+014020     STRING "Relatorio de pessoas - emissao "
+014030                 DELIMITED BY SIZE
+014040             DATA-EMISSAO-FORMATADA DELIMITED BY SIZE
+014050             "   Pagina " DELIMITED BY SIZE
+014060             NUMERO-PAGINA DELIMITED BY SIZE
+014070         INTO REGISTRO-RELATORIO
+014080     WRITE REGISTRO-RELATORIO
+014090
+014100     MOVE LINHA-SEPARADORA-RELATORIO TO REGISTRO-RELATORIO
+014110     WRITE REGISTRO-RELATORIO
+014120
+014130     MOVE SPACES TO REGISTRO-RELATORIO
+014132     STRING "ID     NOME                 CONHECEU EM"
+014135             DELIMITED BY SIZE
+014140             " CATEGORIA  OBSERVACAO" DELIMITED BY SIZE
+014145         INTO REGISTRO-RELATORIO
+014150     WRITE REGISTRO-RELATORIO
+014160
+014170     MOVE LINHA-SEPARADORA-RELATORIO TO REGISTRO-RELATORIO
+014180     WRITE REGISTRO-RELATORIO
+014190
+014200     MOVE ZERO TO CONTADOR-LINHAS-PAGINA.
+014210 9710-IMPRIMIR-CABECALHO-EXIT.
+014220     EXIT.
+014230
+014240 9720-LER-E-IMPRIMIR-PESSOA.
+014250     READ ARQUIVO-PESSOAS NEXT RECORD
+014260         AT END
+014270             SET FIM-PESSOAS TO TRUE
+014280         NOT AT END
+014290             IF CONTADOR-LINHAS-PAGINA >= LINHAS-POR-PAGINA
+014300                 PERFORM 9710-IMPRIMIR-CABECALHO
+014310                     THRU 9710-IMPRIMIR-CABECALHO-EXIT
+014320             END-IF
+014330
+014340             MOVE SPACES TO REGISTRO-RELATORIO
+014350             STRING PESSOA-ID          DELIMITED BY SIZE
+014360                     " "               DELIMITED BY SIZE
+014370                     NOME(1:20)        DELIMITED BY SIZE
+014380                     " "               DELIMITED BY SIZE
+014390                     DATA-CONHECEU     DELIMITED BY SIZE
+014400                     " "               DELIMITED BY SIZE
+014410                     CATEGORIA         DELIMITED BY SIZE
+014420                     " "               DELIMITED BY SIZE
+014430                     OBSERVACAO(1:30)  DELIMITED BY SIZE
+014440                 INTO REGISTRO-RELATORIO
+014450             WRITE REGISTRO-RELATORIO
+014460
+014470             ADD 1 TO CONTADOR-LINHAS-PAGINA
+014480             ADD 1 TO TOTAL-LISTADO-RELATORIO
+014490     END-READ.
+014500 9720-LER-E-IMPRIMIR-PESSOA-EXIT.
+014510     EXIT.
+014520
+014530 9730-IMPRIMIR-RODAPE.
+014540     MOVE LINHA-SEPARADORA-RELATORIO TO REGISTRO-RELATORIO
+014550     WRITE REGISTRO-RELATORIO
+014560
+014570     MOVE SPACES TO REGISTRO-RELATORIO
+014580     STRING "Total de pessoas listadas: " DELIMITED BY SIZE
+014590             TOTAL-LISTADO-RELATORIO      DELIMITED BY SIZE
+014600         INTO REGISTRO-RELATORIO
+014610     WRITE REGISTRO-RELATORIO.
+014620 9730-IMPRIMIR-RODAPE-EXIT.
+014630     EXIT.
